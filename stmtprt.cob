@@ -0,0 +1,119 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM-ID  :  STMTPRT                                     *
+000400*    AUTHOR      :  FARUK TINAZ                                 *
+000500*    INSTALLATION:  TRAINING / CUSTOMER STATEMENTS               *
+000600*    DATE-WRITTEN:  08/08/26                                    *
+000700*    DATE-COMPILED:                                             *
+000800*                                                               *
+000900*    REMARKS     :  PRINTS A SIMPLE CUSTOMER STATEMENT LISTING   *
+001000*                   FROM THE CUSTOMER-MASTER FILE.  READS THE    *
+001100*                   RECORD LAYOUT FROM THE SHARED CUSTREC        *
+001200*                   COPYBOOK SO THIS PROGRAM CAN NEVER DRIFT OUT *
+001300*                   OF SYNC WITH COBOLTUT, WHICH OWNS THE FILE.  *
+001400*                                                               *
+001500*    MODIFICATION HISTORY                                       *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    08/08/26   FT    ORIGINAL VERSION.                          *
+001800*****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. STMTPRT.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CUSTOMER-MASTER  ASSIGN TO "CUSTMAST"
+002500            ORGANIZATION IS INDEXED
+002600            ACCESS MODE IS SEQUENTIAL
+002700            RECORD KEY IS Ident
+002800            FILE STATUS IS CUST-MAST-STATUS.
+002900
+003000     SELECT STATEMENT-REPORT ASSIGN TO "STMTRPT"
+003100            ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTOMER-MASTER.
+003600     COPY CUSTREC.
+003700
+003800 FD  STATEMENT-REPORT
+003900     RECORDING MODE IS F.
+004000 01  STATEMENT-REPORT-LINE           PIC X(80).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  CUST-MAST-STATUS                PIC X(02).
+004400 01  CUST-MASTER-EOF-SW              PIC X(01) VALUE "N".
+004500     88  CUST-MASTER-EOF                      VALUE "Y".
+004600 01  STMT-COUNT                      PIC 9(05) VALUE ZERO.
+004700 01  STMT-HDG-1.
+004800     02  FILLER PIC X(30) VALUE "CUSTOMER STATEMENT LISTING".
+004900     02  FILLER PIC X(50) VALUE SPACES.
+005000 01  STMT-DETAIL-LINE.
+005100     02  STMT-DTL-IDENT              PIC 999.
+005200     02  FILLER                      PIC X(05) VALUE SPACES.
+005300     02  STMT-DTL-NAME               PIC X(20).
+005400     02  FILLER                      PIC X(05) VALUE SPACES.
+005500     02  FILLER                      PIC X(24)
+005600                 VALUE "STATEMENT ON FILE".
+005700
+005800 PROCEDURE DIVISION.
+005900
+006000*****************************************************************
+006100*    0000-MAINLINE                                              *
+006200*****************************************************************
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-PRINT-ONE-STATEMENT THRU 2000-EXIT
+006600         UNTIL CUST-MASTER-EOF.
+006700     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006800     STOP RUN.
+006900
+007000*****************************************************************
+007100*    1000-INITIALIZE                                            *
+007200*****************************************************************
+007300 1000-INITIALIZE.
+007400     OPEN INPUT CUSTOMER-MASTER.
+007500     OPEN OUTPUT STATEMENT-REPORT.
+007600     MOVE STMT-HDG-1 TO STATEMENT-REPORT-LINE.
+007700     WRITE STATEMENT-REPORT-LINE.
+007800     IF CUST-MAST-STATUS = "35"
+007810         DISPLAY "NO CUSTOMER MASTER FILE SUPPLIED - SKIPPING "
+007820                 "STATEMENT LISTING"
+007830         SET CUST-MASTER-EOF TO TRUE
+007840     ELSE
+007850         PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT
+007860     END-IF.
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200*****************************************************************
+008300*    2000-PRINT-ONE-STATEMENT                                   *
+008400*****************************************************************
+008500 2000-PRINT-ONE-STATEMENT.
+008600     MOVE Ident TO STMT-DTL-IDENT.
+008700     MOVE CustName TO STMT-DTL-NAME.
+008800     MOVE STMT-DETAIL-LINE TO STATEMENT-REPORT-LINE.
+008900     WRITE STATEMENT-REPORT-LINE.
+009000     ADD 1 TO STMT-COUNT.
+009100     PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT.
+009200 2000-EXIT.
+009300     EXIT.
+009400
+009500 2100-READ-NEXT-CUSTOMER.
+009600     READ CUSTOMER-MASTER NEXT RECORD
+009700         AT END
+009800             SET CUST-MASTER-EOF TO TRUE
+009900     END-READ.
+010000 2100-EXIT.
+010100     EXIT.
+010200
+010300*****************************************************************
+010400*    9999-TERMINATE                                             *
+010500*****************************************************************
+010600 9999-TERMINATE.
+010700     CLOSE CUSTOMER-MASTER.
+010800     CLOSE STATEMENT-REPORT.
+010900     DISPLAY "STATEMENTS PRINTED: " STMT-COUNT.
+011000 9999-EXIT.
+011100     EXIT.
+011200
+011300 END PROGRAM STMTPRT.
