@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK    :  CUSTREC                                     *
+000400*    PURPOSE     :  COMMON CUSTOMER MASTER RECORD LAYOUT.       *
+000500*                   COPY THIS MEMBER INTO ANY PROGRAM THAT      *
+000600*                   READS OR WRITES THE CUSTOMER-MASTER FILE    *
+000700*                   (COBOLTUT, STMTPRT, ...) SO THE LAYOUT      *
+000800*                   CANNOT DRIFT BETWEEN PROGRAMS.               *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    08/08/26   FT    PULLED OUT OF COBOLTUT.COB SO IT CAN BE    *
+001300*                     SHARED ACROSS PROGRAMS.                    *
+001400*****************************************************************
+001500    01  CUSTOMER.
+001600        02  Ident                   PIC 9(03).
+001700        02  CustName                PIC X(20).
+001800        02  DateOfBirth.
+001900            03  MOB                 PIC 9(02).
+002000            03  DOB                 PIC 9(02).
+002100            03  YOB                 PIC 9(04).
