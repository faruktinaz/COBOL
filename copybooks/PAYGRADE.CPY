@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK    :  PAYGRADE                                    *
+000400*    PURPOSE     :  OCCUPATION / JOB-GRADE PAY RATE TABLE USED   *
+000500*                   BY HELLO TO TURN A JOB-GRADE CODE INTO A     *
+000600*                   DEDUCTION RATE FOR THE NET PAY CALCULATION.  *
+000700*                                                               *
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/08/26   FT    ORIGINAL VERSION.                          *
+001100*****************************************************************
+001200    01  PAY-GRADE-VALUES.
+001300        02  FILLER PIC X(05) VALUE "10150".
+001400        02  FILLER PIC X(05) VALUE "15180".
+001500        02  FILLER PIC X(05) VALUE "20210".
+001600        02  FILLER PIC X(05) VALUE "25240".
+001700        02  FILLER PIC X(05) VALUE "30280".
+001800    01  PAY-GRADE-TABLE REDEFINES PAY-GRADE-VALUES.
+001900        02  PAY-GRADE-ENTRY OCCURS 5 TIMES
+002000                            INDEXED BY PAY-GRADE-IDX.
+002100            03  PAY-GRADE-CODE      PIC 9(02).
+002200            03  PAY-GRADE-RATE      PIC V999.
+002300    01  PAY-GRADE-DEFAULT-RATE      PIC V999 VALUE .200.
