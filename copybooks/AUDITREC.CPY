@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    COPYBOOK    :  AUDITREC                                    *
+000400*    PURPOSE     :  BEFORE/AFTER IMAGE RECORD FOR THE CUSTOMER   *
+000500*                   CHANGE AUDIT LOG (CUSTAUD FILE). ONE RECORD  *
+000600*                   IS WRITTEN EVERY TIME A CUSTOMER RECORD IS   *
+000700*                   ADDED OR UPDATED.                            *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    08/08/26   FT    ORIGINAL VERSION.                          *
+001200*****************************************************************
+001300    01  AUDIT-LOG-RECORD.
+001400        02  AUDIT-TIMESTAMP.
+001500            03  AUDIT-RUN-DATE      PIC 9(08).
+001600            03  AUDIT-RUN-TIME      PIC 9(08).
+001700        02  AUDIT-ACTION            PIC X(06).
+001800            88  AUDIT-ACTION-ADD    VALUE "ADD   ".
+001900            88  AUDIT-ACTION-UPDATE VALUE "UPDATE".
+002000        02  AUDIT-IDENT             PIC 9(03).
+002100        02  AUDIT-BEFORE-IMAGE.
+002200            03  AUDIT-BEFORE-NAME   PIC X(20).
+002300            03  AUDIT-BEFORE-MOB    PIC 9(02).
+002400            03  AUDIT-BEFORE-DOB    PIC 9(02).
+002500            03  AUDIT-BEFORE-YOB    PIC 9(04).
+002600        02  AUDIT-AFTER-IMAGE.
+002700            03  AUDIT-AFTER-NAME    PIC X(20).
+002800            03  AUDIT-AFTER-MOB     PIC 9(02).
+002900            03  AUDIT-AFTER-DOB     PIC 9(02).
+003000            03  AUDIT-AFTER-YOB     PIC 9(04).
