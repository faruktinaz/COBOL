@@ -1,60 +1,712 @@
-	   IDENTIFICATION DIVISION.
-	   PROGRAM-ID. coboltut.
-	   ENVIRONMENT DIVISION.
-	   DATA DIVISION.
-	   FILE SECTION.
-	   WORKING-STORAGE SECTION.
-		   01  SampleData PIC X(10) VALUE "Stuff".
-		   01  JustLetters PIC AAA VALUE "ABC".
-		   01  JustNums PIC 9(4) VALUE 1234.
-		   01  SignedInt PIC S9(4) VALUE -1234.
-		   01  PayCheck PIC 9(4)V99 VALUE ZEROS.
-
-		   01  CUSTOMER.
-			   02 Ident	   PIC 9(3).
-			   02 CustName PIC X(20).
-			   02 DateOfBirth.
-				   03 MOB PIC 99.
-				   03 DOB PIC 99.
-				   03 YOB PIC 9(4).
-		   01  Num1 PIC 9 VALUE 5.
-		   01  Num2 PIC 9 VALUE 4.
-		   01  Num3 PIC 9 VALUE 3.
-		   01  ANS PIC S99V99 VALUE 0.
-		   01  Rem PIC 9V99.
-
-	   PROCEDURE DIVISION.
-		   MOVE "More Stuff" TO SampleData
-		   MOVE "123" TO SampleData
-		   MOVE 123 TO SampleData
-		   DISPLAY SampleData
-		   DISPLAY PayCheck
-		   MOVE "123Bob Smith           12211974" to CUSTOMER
-		   DISPLAY CUSTOMER
-		   DISPLAY MOB "/" DOB "/" YOB
-		   MOVE ZERO TO SampleData
-		   DISPLAY SampleData
-		   MOVE SPACE TO SampleData
-		   DISPLAY SampleData
-		   MOVE HIGH-VALUE TO SampleData
-		   DISPLAY SampleData
-		   MOVE LOW-VALUE TO SampleData
-		   DISPLAY SampleData
-		   MOVE QUOTE TO SampleData
-		   DISPLAY SampleData
-		   MOVE ALL "2" TO SampleData
-		   DISPLAY SampleData
-
-		   ADD Num1 TO Num2 GIVING ANS
-		   DISPLAY ANS
-		   SUBTRACT Num1 FROM Num2 GIVING ANS
-		   DISPLAY ANS
-		   MULTIPLY Num1 BY Num2 GIVING ANS
-		   DISPLAY ANS
-		   DIVIDE Num1 INTO Num2 GIVING ANS
-		   DISPLAY ANS
-		   DIVIDE Num1 INTO Num2 GIVING ANS REMAINDER Rem
-		   DISPLAY "REMAINDER " REM
-
-
-	   STOP RUN.
+000100*****************************************************************
+000110*                                                               *
+000120*    PROGRAM-ID  :  COBOLTUT                                    *
+000130*    AUTHOR      :  FARUK TINAZ                                 *
+000140*    INSTALLATION:  TRAINING / CUSTOMER MASTER MAINTENANCE       *
+000150*    DATE-WRITTEN:  01/01/70                                    *
+000160*    DATE-COMPILED:                                             *
+000170*                                                               *
+000180*    REMARKS     :  ORIGINALLY A LANGUAGE-FEATURES DEMO.  NOW   *
+000190*                   ALSO MAINTAINS A CUSTOMER-MASTER INDEXED     *
+000200*                   FILE FROM A TRANSACTION FILE OF ADD/UPDATE/  *
+000210*                   INQUIRE TRANSACTIONS, SO CUSTOMER RECORDS    *
+000220*                   PERSIST BETWEEN RUNS INSTEAD OF BEING WIPED  *
+000230*                   OUT AND RE-TYPED AS A LITERAL EVERY TIME.    *
+000240*                                                               *
+000250*    MODIFICATION HISTORY                                       *
+000260*    DATE       INIT  DESCRIPTION                                *
+000270*    08/08/26   FT    REPLACED THE HARDCODED CUSTOMER MOVE WITH  *
+000280*                     A REAL CUSTOMER-MASTER INDEXED FILE AND    *
+000290*                     ADD/UPDATE/INQUIRE TRANSACTION PROCESSING. *
+000300*    08/08/26   FT    PULLED THE CUSTOMER RECORD OUT TO THE      *
+000310*                     CUSTREC COPYBOOK SO STMTPRT CAN SHARE IT.  *
+000320*    08/08/26   FT    ADDED DATE-OF-BIRTH VALIDATION ON INTAKE   *
+000330*                     AND AN AGE / MILESTONE REPORT.              *
+000340*    08/08/26   FT    ADDED A RETAINED CUSTOMER LISTING REPORT    *
+000350*                     WITH HEADERS AND RECORD COUNTS.             *
+000360*    08/08/26   FT    ADDED A CUSTOMER CHANGE AUDIT LOG.          *
+000370*    08/08/26   FT    REPLACED THE NUM1/NUM2/NUM3 ARITHMETIC      *
+000380*                     DEMO WITH REAL PAY-DEDUCTION APPORTIONMENT. *
+000390*    08/08/26   FT    ADDED CONTROL-TOTAL RECONCILIATION; SETS    *
+000400*                    RETURN-CODE 16 WHEN THE RUN IS OUT OF        *
+000410*                    BALANCE.                                    *
+000420*****************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. coboltut.
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT CUSTOMER-MASTER   ASSIGN TO "CUSTMAST"
+000490            ORGANIZATION IS INDEXED
+000500            ACCESS MODE IS DYNAMIC
+000510            RECORD KEY IS Ident
+000520            FILE STATUS IS CUST-MAST-STATUS.
+000530
+000540     SELECT CUSTOMER-TRANS   ASSIGN TO "CUSTTRAN"
+000550            ORGANIZATION IS LINE SEQUENTIAL
+000560            FILE STATUS IS CUST-TRAN-STATUS.
+000570
+000580     SELECT MILESTONE-REPORT ASSIGN TO "MILERPT"
+000590            ORGANIZATION IS LINE SEQUENTIAL.
+
+000600     SELECT CUSTOMER-REPORT  ASSIGN TO "CUSTRPT"
+000610            ORGANIZATION IS LINE SEQUENTIAL.
+
+000620     SELECT CUSTOMER-AUDIT   ASSIGN TO "CUSTAUD"
+000630            ORGANIZATION IS LINE SEQUENTIAL
+000635            FILE STATUS IS CUST-AUD-STATUS.
+
+000640     SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOT"
+000650            ORGANIZATION IS LINE SEQUENTIAL
+000660            FILE STATUS IS CTL-TOT-STATUS.
+000670
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  CUSTOMER-MASTER.
+000710     COPY CUSTREC.
+000720
+000730 FD  CUSTOMER-TRANS
+000740     RECORDING MODE IS F.
+000750 01  CUSTOMER-TRANS-RECORD.
+000760     02  TRAN-CODE                  PIC X(01).
+000770         88  TRAN-IS-ADD                     VALUE "A".
+000780         88  TRAN-IS-UPDATE                   VALUE "U".
+000790         88  TRAN-IS-INQUIRE                 VALUE "I".
+000800     02  TRAN-IDENT                  PIC 9(03).
+000810     02  TRAN-CUST-NAME              PIC X(20).
+000820     02  TRAN-MOB                    PIC 9(02).
+000830     02  TRAN-DOB                    PIC 9(02).
+000840     02  TRAN-YOB                    PIC 9(04).
+000850     02  TRAN-PAYCHECK-AMT           PIC 9(04)V99.
+000860
+000870 FD  MILESTONE-REPORT
+000880     RECORDING MODE IS F.
+000890 01  MILESTONE-REPORT-LINE           PIC X(80).
+
+000900 FD  CUSTOMER-REPORT
+000910     RECORDING MODE IS F.
+000920 01  CUSTOMER-REPORT-LINE            PIC X(80).
+
+000930 FD  CUSTOMER-AUDIT.
+000940     COPY AUDITREC.
+
+000950 FD  CONTROL-TOTAL-FILE
+000960     RECORDING MODE IS F.
+000970 01  CONTROL-TOTAL-RECORD.
+000980     02  CTL-EXPECTED-TOTAL          PIC 9(07)V99.
+000990
+001000 WORKING-STORAGE SECTION.
+001010 01  SampleData PIC X(10) VALUE "Stuff".
+001020 01  JustLetters PIC AAA VALUE "ABC".
+001030 01  JustNums PIC 9(4) VALUE 1234.
+001040 01  SignedInt PIC S9(4) VALUE -1234.
+001050 01  PayCheck PIC 9(4)V99 VALUE ZEROS.
+001060
+001070 01  Num1 PIC 9 VALUE 5.
+001080 01  Num2 PIC 9 VALUE 4.
+001090 01  Num3 PIC 9 VALUE 3.
+001100
+001110*    PAY-DEDUCTION APPORTIONMENT WORK AREAS.  NUM1/NUM2/NUM3      *
+001120*    ARE THE TAX/BENEFITS/NET-PAY APPORTIONMENT WEIGHTS.          *
+001130*    APPORT-QUOTIENT/APPORT-REMAINDER ARE SIZED OFF PAYCHECK      *
+001140*    ITSELF, NOT THE ORIGINAL DEMO'S ANS/REM (TOO NARROW FOR A    *
+001150*    REAL PAYCHECK AMOUNT), SO A REALISTIC PAYCHECK DIVIDED BY    *
+001160*    THE WEIGHT DOES NOT BLOW THE SIZE-ERROR PATH.                *
+001170 01  APPORT-QUOTIENT                 PIC 9(04)V99 VALUE ZERO.
+001180 01  APPORT-REMAINDER                PIC 9(02)V99 VALUE ZERO.
+001190 01  APPORT-TOTAL-WEIGHT             PIC 9(02) VALUE ZERO.
+001200 01  APPORT-TAX-AMT                  PIC 9(06)V99 VALUE ZERO.
+001210 01  APPORT-BENEFITS-AMT             PIC 9(06)V99 VALUE ZERO.
+001220 01  APPORT-NET-AMT                  PIC 9(06)V99 VALUE ZERO.
+001230 01  TOTAL-PAYCHECK-PROCESSED        PIC 9(07)V99 VALUE ZERO.
+001240 01  APPORTION-OK-SW                 PIC X(01) VALUE "Y".
+001250     88  APPORTION-OK                         VALUE "Y".
+001260     88  APPORTION-ERROR                      VALUE "N".
+001270
+001280*    CUSTOMER TRANSACTION PROCESSING SWITCHES AND COUNTERS.      *
+001290 01  CUST-TRAN-EOF-SW                PIC X(01) VALUE "N".
+001300     88  CUST-TRAN-EOF                        VALUE "Y".
+001310 01  CUST-TRAN-AVAILABLE-SW          PIC X(01) VALUE "Y".
+001320     88  CUST-TRAN-AVAILABLE                  VALUE "Y".
+001330     88  CUST-TRAN-NOT-AVAILABLE              VALUE "N".
+001340 01  CUST-FOUND-SW                   PIC X(01) VALUE "N".
+001350     88  CUST-FOUND                           VALUE "Y".
+001360     88  CUST-NOT-FOUND                       VALUE "N".
+001370 01  CUST-MAST-STATUS                PIC X(02).
+001380 01  CUST-TRAN-STATUS                PIC X(02).
+001385 01  CUST-AUD-STATUS                 PIC X(02).
+001390 01  CTL-TOT-STATUS                  PIC X(02).
+001400*    CONTROL-TOTAL RECONCILIATION SWITCHES.                      *
+001410 01  RECON-IN-BALANCE-SW             PIC X(01) VALUE "Y".
+001420     88  RECON-IN-BALANCE                     VALUE "Y".
+001430     88  RECON-OUT-OF-BALANCE                 VALUE "N".
+001440 01  CTL-TOT-EOF-SW                  PIC X(01) VALUE "N".
+001450     88  CTL-TOT-EOF                          VALUE "Y".
+001460 01  CUST-ADD-COUNT                  PIC 9(05) VALUE ZERO.
+001470 01  CUST-UPDATE-COUNT               PIC 9(05) VALUE ZERO.
+001480 01  CUST-REJECT-COUNT               PIC 9(05) VALUE ZERO.
+001490 01  CUST-MILESTONE-COUNT            PIC 9(05) VALUE ZERO.
+
+001500*    DATE-OF-BIRTH VALIDATION AND AGE / MILESTONE WORK AREAS.    *
+001510 01  DAYS-IN-MONTH-VALUES.
+001520     02  FILLER PIC 9(02) VALUE 31.
+001530     02  FILLER PIC 9(02) VALUE 29.
+001540     02  FILLER PIC 9(02) VALUE 31.
+001550     02  FILLER PIC 9(02) VALUE 30.
+001560     02  FILLER PIC 9(02) VALUE 31.
+001570     02  FILLER PIC 9(02) VALUE 30.
+001580     02  FILLER PIC 9(02) VALUE 31.
+001590     02  FILLER PIC 9(02) VALUE 31.
+001600     02  FILLER PIC 9(02) VALUE 30.
+001610     02  FILLER PIC 9(02) VALUE 31.
+001620     02  FILLER PIC 9(02) VALUE 30.
+001630     02  FILLER PIC 9(02) VALUE 31.
+001640 01  DAYS-IN-MONTH-TABLE REDEFINES DAYS-IN-MONTH-VALUES.
+001650     02  DAYS-IN-MONTH OCCURS 12 TIMES         PIC 9(02).
+001660 01  CURRENT-DATE-FIELDS.
+001670     02  CURRENT-CCYY                PIC 9(04).
+001680     02  CURRENT-MM                  PIC 9(02).
+001690     02  CURRENT-DD                  PIC 9(02).
+001700 01  CURRENT-TIME-FIELD              PIC 9(08).
+001710 01  CUST-DOB-VALID-SW               PIC X(01) VALUE "Y".
+001720     88  CUST-DOB-VALID                       VALUE "Y".
+001730     88  CUST-DOB-INVALID                     VALUE "N".
+001740 01  CUST-MASTER-EOF-SW              PIC X(01) VALUE "N".
+001750     88  CUST-MASTER-EOF                      VALUE "Y".
+001760 01  CUST-AGE                        PIC 9(03).
+001770 01  CUST-NEXT-MILESTONE             PIC 9(03).
+001780 01  MILESTONE-QUOTIENT              PIC 9(02).
+001790 01  MILESTONE-REMAINDER             PIC 9(02).
+
+001800*    MILESTONE REPORT LINES.                                     *
+001810 01  MILE-RPT-HDG-1.
+001820     02  FILLER PIC X(40)
+001830             VALUE "CUSTOMER BIRTHDAY MILESTONE REPORT".
+001840     02  FILLER PIC X(40) VALUE SPACES.
+001850 01  MILE-RPT-DETAIL-LINE.
+001860     02  MILE-DTL-IDENT              PIC 999.
+001870     02  FILLER                      PIC X(05) VALUE SPACES.
+001880     02  MILE-DTL-NAME               PIC X(20).
+001890     02  FILLER                      PIC X(03) VALUE SPACES.
+001900     02  MILE-DTL-AGE-LIT            PIC X(06) VALUE "AGE:".
+001910     02  MILE-DTL-AGE                PIC ZZ9.
+001920     02  FILLER                      PIC X(03) VALUE SPACES.
+001930     02  MILE-DTL-NEXT-LIT           PIC X(15)
+001940             VALUE "NEXT MILESTONE:".
+001950     02  MILE-DTL-MILESTONE          PIC ZZ9.
+001960 01  MILE-RPT-FOOTER-LINE.
+001970     02  FILLER PIC X(20) VALUE "RECORDS LISTED:".
+001980     02  MILE-FTR-COUNT              PIC ZZZZ9.
+001990     02  FILLER PIC X(55) VALUE SPACES.
+
+002000 01  CUST-LISTING-COUNT              PIC 9(05) VALUE ZERO.
+
+002010*    CUSTOMER LISTING REPORT LINES.                               *
+002020 01  CUST-RPT-HDG-1.
+002030     02  FILLER PIC X(40) VALUE "CUSTOMER MASTER LISTING".
+002040     02  FILLER PIC X(40) VALUE SPACES.
+002050 01  CUST-RPT-HDG-2.
+002060     02  FILLER PIC X(05) VALUE "IDENT".
+002070     02  FILLER PIC X(10) VALUE SPACES.
+002080     02  FILLER PIC X(20) VALUE "NAME".
+002090     02  FILLER PIC X(05) VALUE SPACES.
+002100     02  FILLER PIC X(13) VALUE "DATE OF BIRTH".
+002110 01  CUST-RPT-DETAIL-LINE.
+002120     02  RPT-DTL-IDENT               PIC 999.
+002130     02  FILLER                      PIC X(10) VALUE SPACES.
+002140     02  RPT-DTL-NAME                PIC X(20).
+002150     02  FILLER                      PIC X(05) VALUE SPACES.
+002160     02  RPT-DTL-MOB                 PIC 99.
+002170     02  FILLER                      PIC X(01) VALUE "/".
+002180     02  RPT-DTL-DOB                 PIC 99.
+002190     02  FILLER                      PIC X(01) VALUE "/".
+002200     02  RPT-DTL-YOB                 PIC 9999.
+002210 01  CUST-RPT-FOOTER-LINE.
+002220     02  FILLER PIC X(20) VALUE "RECORDS LISTED:".
+002230     02  RPT-FTR-COUNT               PIC ZZZZ9.
+002240     02  FILLER PIC X(55) VALUE SPACES.
+
+002250 PROCEDURE DIVISION.
+002260
+002270*****************************************************************
+002280*    0000-MAINLINE                                              *
+002290*****************************************************************
+002300 0000-MAINLINE.
+002310     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002320     PERFORM 1100-LANGUAGE-FEATURE-DEMO THRU 1100-EXIT.
+002330     PERFORM 2000-PROCESS-CUSTOMER-TRANSACTIONS THRU 2000-EXIT.
+002340     PERFORM 3000-PRODUCE-MILESTONE-REPORT THRU 3000-EXIT.
+002350     PERFORM 3400-PRODUCE-CUSTOMER-LISTING THRU 3400-EXIT.
+002360     PERFORM 4000-RECONCILE-CONTROL-TOTALS THRU 4000-EXIT.
+002370     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002380     STOP RUN.
+002390
+002400*****************************************************************
+002410*    1000-INITIALIZE                                            *
+002420*****************************************************************
+002430 1000-INITIALIZE.
+002440     OPEN I-O CUSTOMER-MASTER.
+002450     IF CUST-MAST-STATUS = "35" OR "05"
+002460         CLOSE CUSTOMER-MASTER
+002470         OPEN OUTPUT CUSTOMER-MASTER
+002480         CLOSE CUSTOMER-MASTER
+002490         OPEN I-O CUSTOMER-MASTER
+002500     END-IF.
+002510     OPEN INPUT CUSTOMER-TRANS.
+002520     IF CUST-TRAN-STATUS = "35"
+002530         DISPLAY "NO CUSTOMER TRANSACTION FILE SUPPLIED - "
+002540                 "SKIPPING TRANSACTION PROCESSING"
+002550         SET CUST-TRAN-NOT-AVAILABLE TO TRUE
+002560         SET CUST-TRAN-EOF TO TRUE
+002570     END-IF.
+002580     OPEN EXTEND CUSTOMER-AUDIT.
+002585     IF CUST-AUD-STATUS = "35" OR "05"
+002586         OPEN OUTPUT CUSTOMER-AUDIT
+002587         CLOSE CUSTOMER-AUDIT
+002588         OPEN EXTEND CUSTOMER-AUDIT
+002589     END-IF.
+002590 1000-EXIT.
+002600     EXIT.
+002610
+002620*****************************************************************
+002630*    1100-LANGUAGE-FEATURE-DEMO                                 *
+002640*    ORIGINAL LITERAL / MOVE DEMONSTRATION.  KEPT AS IS EXCEPT   *
+002650*    THE CUSTOMER RECORD NO LONGER LIVES HERE - SEE 2000.        *
+002660*****************************************************************
+002670 1100-LANGUAGE-FEATURE-DEMO.
+002680     MOVE "More Stuff" TO SampleData.
+002690     MOVE "123" TO SampleData.
+002700     MOVE 123 TO SampleData.
+002710     DISPLAY SampleData.
+002720     DISPLAY PayCheck.
+002730     MOVE ZERO TO SampleData.
+002740     DISPLAY SampleData.
+002750     MOVE SPACE TO SampleData.
+002760     DISPLAY SampleData.
+002770     MOVE HIGH-VALUE TO SampleData.
+002780     DISPLAY SampleData.
+002790     MOVE LOW-VALUE TO SampleData.
+002800     DISPLAY SampleData.
+002810     MOVE QUOTE TO SampleData.
+002820     DISPLAY SampleData.
+002830     MOVE ALL "2" TO SampleData.
+002840     DISPLAY SampleData.
+002850
+002860 1100-EXIT.
+002870     EXIT.
+002880
+002890*****************************************************************
+002900*    2000-PROCESS-CUSTOMER-TRANSACTIONS                         *
+002910*    READS THE CUSTOMER-TRANS FILE AND APPLIES EACH ADD/UPDATE/  *
+002920*    INQUIRE TRANSACTION AGAINST THE CUSTOMER-MASTER FILE.       *
+002930*    SKIPPED ENTIRELY WHEN 1000-INITIALIZE FOUND NO TRANSACTION  *
+002940*    FILE TO OPEN.                                               *
+002950*****************************************************************
+002960 2000-PROCESS-CUSTOMER-TRANSACTIONS.
+002970     IF CUST-TRAN-AVAILABLE
+002980         PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+002990         PERFORM 2200-APPLY-TRANSACTION THRU 2200-EXIT
+003000             UNTIL CUST-TRAN-EOF
+003010     END-IF.
+003020 2000-EXIT.
+003030     EXIT.
+003040
+003050 2100-READ-TRANSACTION.
+003060     READ CUSTOMER-TRANS
+003070         AT END
+003080             SET CUST-TRAN-EOF TO TRUE
+003090     END-READ.
+003100 2100-EXIT.
+003110     EXIT.
+003120
+003130 2200-APPLY-TRANSACTION.
+003140     EVALUATE TRUE
+003150         WHEN TRAN-IS-ADD
+003160             PERFORM 2300-ADD-CUSTOMER THRU 2300-EXIT
+003170         WHEN TRAN-IS-UPDATE
+003180             PERFORM 2400-UPDATE-CUSTOMER THRU 2400-EXIT
+003190         WHEN TRAN-IS-INQUIRE
+003200             PERFORM 2500-INQUIRE-CUSTOMER THRU 2500-EXIT
+003210         WHEN OTHER
+003220             DISPLAY "UNKNOWN TRANSACTION CODE: " TRAN-CODE
+003230     END-EVALUATE.
+003240     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003250 2200-EXIT.
+003260     EXIT.
+003270
+003280*****************************************************************
+003290*    2300-ADD-CUSTOMER                                          *
+003300*    REJECTS THE TRANSACTION IF IDENT ALREADY EXISTS ON THE      *
+003310*    MASTER, AND ONLY THEN WRITES THE NEW RECORD.                *
+003320*****************************************************************
+003330 2300-ADD-CUSTOMER.
+003340     PERFORM 2700-VALIDATE-DATE-OF-BIRTH THRU 2700-EXIT.
+003350     IF CUST-DOB-INVALID
+003360         DISPLAY "REJECTED - INVALID DATE OF BIRTH, IDENT "
+003370                 TRAN-IDENT
+003380         ADD 1 TO CUST-REJECT-COUNT
+003390         GO TO 2300-EXIT
+003400     END-IF.
+003410     MOVE TRAN-IDENT TO Ident.
+003420     READ CUSTOMER-MASTER
+003430         INVALID KEY
+003440             SET CUST-NOT-FOUND TO TRUE
+003450         NOT INVALID KEY
+003460             SET CUST-FOUND TO TRUE
+003470     END-READ.
+003480     IF CUST-FOUND
+003490         DISPLAY "REJECTED - DUPLICATE IDENT " TRAN-IDENT
+003500         ADD 1 TO CUST-REJECT-COUNT
+003510         GO TO 2300-EXIT
+003520     END-IF.
+003530     MOVE TRAN-IDENT TO Ident.
+003540     MOVE TRAN-CUST-NAME TO CustName.
+003550     MOVE TRAN-MOB TO MOB.
+003560     MOVE TRAN-DOB TO DOB.
+003570     MOVE TRAN-YOB TO YOB.
+003580     WRITE CUSTOMER.
+003590     ADD 1 TO CUST-ADD-COUNT.
+003600     MOVE SPACES TO AUDIT-BEFORE-NAME.
+003610     MOVE ZERO TO AUDIT-BEFORE-MOB AUDIT-BEFORE-DOB
+003620                  AUDIT-BEFORE-YOB.
+003630     MOVE CustName TO AUDIT-AFTER-NAME.
+003640     MOVE MOB TO AUDIT-AFTER-MOB.
+003650     MOVE DOB TO AUDIT-AFTER-DOB.
+003660     MOVE YOB TO AUDIT-AFTER-YOB.
+003670     SET AUDIT-ACTION-ADD TO TRUE.
+003680     PERFORM 2900-LOG-AUDIT-RECORD THRU 2900-EXIT.
+003690     PERFORM 2800-APPORTION-PAYCHECK THRU 2800-EXIT.
+003700 2300-EXIT.
+003710     EXIT.
+003720
+003730*****************************************************************
+003740*    2400-UPDATE-CUSTOMER                                       *
+003750*****************************************************************
+003760 2400-UPDATE-CUSTOMER.
+003770     PERFORM 2700-VALIDATE-DATE-OF-BIRTH THRU 2700-EXIT.
+003780     IF CUST-DOB-INVALID
+003790         DISPLAY "REJECTED - INVALID DATE OF BIRTH, IDENT "
+003800                 TRAN-IDENT
+003810         ADD 1 TO CUST-REJECT-COUNT
+003820         GO TO 2400-EXIT
+003830     END-IF.
+003840     MOVE TRAN-IDENT TO Ident.
+003850     READ CUSTOMER-MASTER
+003860         INVALID KEY
+003870             SET CUST-NOT-FOUND TO TRUE
+003880         NOT INVALID KEY
+003890             SET CUST-FOUND TO TRUE
+003900     END-READ.
+003910     IF CUST-NOT-FOUND
+003920         DISPLAY "REJECTED - NOT ON FILE, IDENT " TRAN-IDENT
+003930         ADD 1 TO CUST-REJECT-COUNT
+003940         GO TO 2400-EXIT
+003950     END-IF.
+003960     MOVE CustName TO AUDIT-BEFORE-NAME.
+003970     MOVE MOB TO AUDIT-BEFORE-MOB.
+003980     MOVE DOB TO AUDIT-BEFORE-DOB.
+003990     MOVE YOB TO AUDIT-BEFORE-YOB.
+004000     MOVE TRAN-CUST-NAME TO CustName.
+004010     MOVE TRAN-MOB TO MOB.
+004020     MOVE TRAN-DOB TO DOB.
+004030     MOVE TRAN-YOB TO YOB.
+004040     REWRITE CUSTOMER.
+004050     ADD 1 TO CUST-UPDATE-COUNT.
+004060     MOVE CustName TO AUDIT-AFTER-NAME.
+004070     MOVE MOB TO AUDIT-AFTER-MOB.
+004080     MOVE DOB TO AUDIT-AFTER-DOB.
+004090     MOVE YOB TO AUDIT-AFTER-YOB.
+004100     SET AUDIT-ACTION-UPDATE TO TRUE.
+004110     PERFORM 2900-LOG-AUDIT-RECORD THRU 2900-EXIT.
+004120 2400-EXIT.
+004130     EXIT.
+004140
+004150*****************************************************************
+004160*    2500-INQUIRE-CUSTOMER                                      *
+004170*****************************************************************
+004180 2500-INQUIRE-CUSTOMER.
+004190     MOVE TRAN-IDENT TO Ident.
+004200     READ CUSTOMER-MASTER
+004210         INVALID KEY
+004220             DISPLAY "NOT ON FILE, IDENT " TRAN-IDENT
+004230         NOT INVALID KEY
+004240             DISPLAY "IDENT " Ident " " CustName " DOB "
+004250                     MOB "/" DOB "/" YOB
+004260     END-READ.
+004270 2500-EXIT.
+004280     EXIT.
+004290
+004300*****************************************************************
+004310*    2700-VALIDATE-DATE-OF-BIRTH                                *
+004320*    CHECKS THE MONTH IS 01-12, THE DAY IS LEGAL FOR THAT        *
+004330*    MONTH (INCLUDING FEBRUARY'S 29 DAYS - LEAP YEAR IS NOT      *
+004340*    CHECKED, SO A 02/29 ENTRY IS ALWAYS ACCEPTED), AND THE      *
+004350*    FULL YOB/MOB/DOB IS A PLAUSIBLE BIRTH DATE - NOT BEFORE     *
+004355*    1900 AND NOT LATER THAN TODAY.                              *
+004370*****************************************************************
+004380 2700-VALIDATE-DATE-OF-BIRTH.
+004390     SET CUST-DOB-VALID TO TRUE.
+004400     ACCEPT CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+004410     IF TRAN-MOB < 1 OR TRAN-MOB > 12
+004420         SET CUST-DOB-INVALID TO TRUE
+004430     ELSE
+004440         IF TRAN-DOB < 1 OR
+004450                 TRAN-DOB > DAYS-IN-MONTH(TRAN-MOB)
+004460             SET CUST-DOB-INVALID TO TRUE
+004470         END-IF
+004480     END-IF.
+004490     IF CUST-DOB-VALID
+004500         IF TRAN-YOB < 1900 OR TRAN-YOB > CURRENT-CCYY
+004510             SET CUST-DOB-INVALID TO TRUE
+004512         END-IF
+004514     END-IF.
+004516     IF CUST-DOB-VALID AND TRAN-YOB = CURRENT-CCYY
+004518         IF TRAN-MOB > CURRENT-MM
+004520             SET CUST-DOB-INVALID TO TRUE
+004522         ELSE
+004524             IF TRAN-MOB = CURRENT-MM AND TRAN-DOB > CURRENT-DD
+004526                 SET CUST-DOB-INVALID TO TRUE
+004528             END-IF
+004532         END-IF
+004534     END-IF.
+004540 2700-EXIT.
+004550     EXIT.
+004560
+004570*****************************************************************
+004580*    2800-APPORTION-PAYCHECK                                     *
+004590*    THREE-WAY SPLIT OF A NEW CUSTOMER'S PAYCHECK ACROSS TAX,     *
+004600*    BENEFITS AND NET PAY, WEIGHTED BY NUM1/NUM2/NUM3.  PROTECTED *
+004610*    AGAINST SIZE ERRORS AND A ZERO TOTAL WEIGHT SO A BAD         *
+004620*    TRANSACTION CANNOT ABEND THE JOB.                            *
+004630*****************************************************************
+004640 2800-APPORTION-PAYCHECK.
+004650     MOVE TRAN-PAYCHECK-AMT TO PayCheck.
+004660     SET APPORTION-OK TO TRUE.
+004670     COMPUTE APPORT-TOTAL-WEIGHT = Num1 + Num2 + Num3
+004680         ON SIZE ERROR
+004690             SET APPORTION-ERROR TO TRUE
+004700     END-COMPUTE.
+004710     IF APPORTION-OK AND APPORT-TOTAL-WEIGHT = ZERO
+004720         SET APPORTION-ERROR TO TRUE
+004730     END-IF.
+004740     IF APPORTION-OK
+004750         DIVIDE PayCheck BY APPORT-TOTAL-WEIGHT
+004760             GIVING APPORT-QUOTIENT REMAINDER APPORT-REMAINDER
+004770             ON SIZE ERROR
+004780                 SET APPORTION-ERROR TO TRUE
+004790         END-DIVIDE
+004800     END-IF.
+004810     IF APPORTION-OK
+004820         COMPUTE APPORT-TAX-AMT ROUNDED = APPORT-QUOTIENT * Num1
+004830             ON SIZE ERROR
+004840                 SET APPORTION-ERROR TO TRUE
+004850         END-COMPUTE
+004860     END-IF.
+004870     IF APPORTION-OK
+004880         COMPUTE APPORT-BENEFITS-AMT ROUNDED =
+004890                 APPORT-QUOTIENT * Num2
+004900             ON SIZE ERROR
+004910                 SET APPORTION-ERROR TO TRUE
+004920         END-COMPUTE
+004930     END-IF.
+004940     IF APPORTION-OK
+004950         COMPUTE APPORT-NET-AMT ROUNDED =
+004960                 (APPORT-QUOTIENT * Num3) + APPORT-REMAINDER
+004970             ON SIZE ERROR
+004980                 SET APPORTION-ERROR TO TRUE
+004990         END-COMPUTE
+005000     END-IF.
+005010     IF APPORTION-OK
+005020         ADD PayCheck TO TOTAL-PAYCHECK-PROCESSED
+005030         DISPLAY "PAYCHECK " PayCheck " TAX " APPORT-TAX-AMT
+005040                 " BENEFITS " APPORT-BENEFITS-AMT
+005050                 " NET " APPORT-NET-AMT
+005060     ELSE
+005070         DISPLAY "APPORTIONMENT ERROR FOR IDENT " TRAN-IDENT
+005080         MOVE ZERO TO APPORT-TAX-AMT APPORT-BENEFITS-AMT
+005090                      APPORT-NET-AMT
+005100     END-IF.
+005110 2800-EXIT.
+005120     EXIT.
+005130
+005140*****************************************************************
+005150*    2900-LOG-AUDIT-RECORD                                       *
+005160*    WRITES ONE BEFORE/AFTER IMAGE TO THE CUSTOMER CHANGE AUDIT   *
+005170*    LOG.  THE CALLER MUST HAVE MOVED AUDIT-ACTION,               *
+005180*    AUDIT-BEFORE-IMAGE AND AUDIT-AFTER-IMAGE BEFORE PERFORMING   *
+005190*    THIS PARAGRAPH.                                              *
+005200*****************************************************************
+005210 2900-LOG-AUDIT-RECORD.
+005220     MOVE TRAN-IDENT TO AUDIT-IDENT.
+005230     ACCEPT CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+005240     ACCEPT CURRENT-TIME-FIELD FROM TIME.
+005250     MOVE CURRENT-CCYY TO AUDIT-RUN-DATE(1:4).
+005260     MOVE CURRENT-MM TO AUDIT-RUN-DATE(5:2).
+005270     MOVE CURRENT-DD TO AUDIT-RUN-DATE(7:2).
+005280     MOVE CURRENT-TIME-FIELD TO AUDIT-RUN-TIME.
+005290     WRITE AUDIT-LOG-RECORD.
+005300 2900-EXIT.
+005310     EXIT.
+005320
+005330*****************************************************************
+005340*    3000-PRODUCE-MILESTONE-REPORT                               *
+005350*    LISTS EVERY CUSTOMER ON FILE WITH THEIR CURRENT AGE AND     *
+005360*    THEIR NEXT BIRTHDAY MILESTONE (NEXT AGE THAT IS AN EXACT    *
+005370*    MULTIPLE OF TEN).                                           *
+005380*****************************************************************
+005390 3000-PRODUCE-MILESTONE-REPORT.
+005400     OPEN OUTPUT MILESTONE-REPORT.
+005410     MOVE MILE-RPT-HDG-1 TO MILESTONE-REPORT-LINE.
+005420     WRITE MILESTONE-REPORT-LINE.
+005430     ACCEPT CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
+005440     MOVE ZEROS TO Ident.
+005450     START CUSTOMER-MASTER KEY IS NOT LESS THAN Ident
+005460         INVALID KEY
+005470             SET CUST-MASTER-EOF TO TRUE
+005480     END-START.
+005490     IF NOT CUST-MASTER-EOF
+005500         PERFORM 3100-READ-NEXT-CUSTOMER THRU 3100-EXIT
+005510     END-IF.
+005520     PERFORM 3200-WRITE-MILESTONE-DETAIL THRU 3200-EXIT
+005530         UNTIL CUST-MASTER-EOF.
+005540     MOVE CUST-MILESTONE-COUNT TO MILE-FTR-COUNT.
+005550     MOVE MILE-RPT-FOOTER-LINE TO MILESTONE-REPORT-LINE.
+005560     WRITE MILESTONE-REPORT-LINE.
+005570     CLOSE MILESTONE-REPORT.
+005580 3000-EXIT.
+005590     EXIT.
+005600
+005610 3100-READ-NEXT-CUSTOMER.
+005620     READ CUSTOMER-MASTER NEXT RECORD
+005630         AT END
+005640             SET CUST-MASTER-EOF TO TRUE
+005650     END-READ.
+005660 3100-EXIT.
+005670     EXIT.
+005680
+005690 3200-WRITE-MILESTONE-DETAIL.
+005700     PERFORM 3300-CALCULATE-AGE-AND-MILESTONE THRU 3300-EXIT.
+005710     MOVE Ident TO MILE-DTL-IDENT.
+005720     MOVE CustName TO MILE-DTL-NAME.
+005730     MOVE CUST-AGE TO MILE-DTL-AGE.
+005740     MOVE CUST-NEXT-MILESTONE TO MILE-DTL-MILESTONE.
+005750     MOVE MILE-RPT-DETAIL-LINE TO MILESTONE-REPORT-LINE.
+005760     WRITE MILESTONE-REPORT-LINE.
+005770     ADD 1 TO CUST-MILESTONE-COUNT.
+005780     PERFORM 3100-READ-NEXT-CUSTOMER THRU 3100-EXIT.
+005790 3200-EXIT.
+005800     EXIT.
+005810
+005820*****************************************************************
+005830*    3300-CALCULATE-AGE-AND-MILESTONE                           *
+005840*****************************************************************
+005850 3300-CALCULATE-AGE-AND-MILESTONE.
+005860     COMPUTE CUST-AGE = CURRENT-CCYY - YOB.
+005870     IF CURRENT-MM < MOB
+005880         SUBTRACT 1 FROM CUST-AGE
+005890     ELSE
+005900         IF CURRENT-MM = MOB AND CURRENT-DD < DOB
+005910             SUBTRACT 1 FROM CUST-AGE
+005920         END-IF
+005930     END-IF.
+005940     DIVIDE CUST-AGE BY 10 GIVING MILESTONE-QUOTIENT
+005950         REMAINDER MILESTONE-REMAINDER.
+005960     COMPUTE CUST-NEXT-MILESTONE = (MILESTONE-QUOTIENT + 1) * 10.
+005970 3300-EXIT.
+005980     EXIT.
+005990
+006000*****************************************************************
+006010*    3400-PRODUCE-CUSTOMER-LISTING                               *
+006020*    WRITES A RETAINED LISTING OF EVERY CUSTOMER ON FILE, WITH    *
+006030*    HEADERS AND A TRAILING RECORD COUNT, TO CUSTRPT - REPLACING  *
+006040*    THE OLD CONSOLE-ONLY DISPLAY.                                *
+006050*****************************************************************
+006060 3400-PRODUCE-CUSTOMER-LISTING.
+006070     OPEN OUTPUT CUSTOMER-REPORT.
+006080     MOVE CUST-RPT-HDG-1 TO CUSTOMER-REPORT-LINE.
+006090     WRITE CUSTOMER-REPORT-LINE.
+006100     MOVE CUST-RPT-HDG-2 TO CUSTOMER-REPORT-LINE.
+006110     WRITE CUSTOMER-REPORT-LINE.
+006120     MOVE "N" TO CUST-MASTER-EOF-SW.
+006130     MOVE ZEROS TO Ident.
+006140     START CUSTOMER-MASTER KEY IS NOT LESS THAN Ident
+006150         INVALID KEY
+006160             SET CUST-MASTER-EOF TO TRUE
+006170     END-START.
+006180     IF NOT CUST-MASTER-EOF
+006190         PERFORM 3100-READ-NEXT-CUSTOMER THRU 3100-EXIT
+006200     END-IF.
+006210     PERFORM 3500-WRITE-CUSTOMER-LISTING-DETAIL THRU 3500-EXIT
+006220         UNTIL CUST-MASTER-EOF.
+006230     MOVE CUST-LISTING-COUNT TO RPT-FTR-COUNT.
+006240     MOVE CUST-RPT-FOOTER-LINE TO CUSTOMER-REPORT-LINE.
+006250     WRITE CUSTOMER-REPORT-LINE.
+006260     CLOSE CUSTOMER-REPORT.
+006270 3400-EXIT.
+006280     EXIT.
+006290
+006300 3500-WRITE-CUSTOMER-LISTING-DETAIL.
+006310     MOVE Ident TO RPT-DTL-IDENT.
+006320     MOVE CustName TO RPT-DTL-NAME.
+006330     MOVE MOB TO RPT-DTL-MOB.
+006340     MOVE DOB TO RPT-DTL-DOB.
+006350     MOVE YOB TO RPT-DTL-YOB.
+006360     MOVE CUST-RPT-DETAIL-LINE TO CUSTOMER-REPORT-LINE.
+006370     WRITE CUSTOMER-REPORT-LINE.
+006380     ADD 1 TO CUST-LISTING-COUNT.
+006390     PERFORM 3100-READ-NEXT-CUSTOMER THRU 3100-EXIT.
+006400 3500-EXIT.
+006410     EXIT.
+006420
+006430*****************************************************************
+006440*    4000-RECONCILE-CONTROL-TOTALS                               *
+006450*    COMPARES THE PAYCHECK TOTAL APPORTIONED THIS RUN AGAINST     *
+006460*    AN EXTERNALLY SUPPLIED CONTROL TOTAL.  AN OUT-OF-BALANCE     *
+006470*    RUN IS FLAGGED AND RETURN-CODE IS SET SO THE BATCH DRIVER    *
+006480*    KNOWS THIS STEP DID NOT COMPLETE CLEANLY.                    *
+006490*****************************************************************
+006500 4000-RECONCILE-CONTROL-TOTALS.
+006510     OPEN INPUT CONTROL-TOTAL-FILE.
+006520     IF CTL-TOT-STATUS = "35"
+006530         DISPLAY "NO CONTROL TOTAL FILE SUPPLIED - SKIPPING "
+006540                 "RECONCILIATION"
+006550         GO TO 4000-EXIT
+006560     END-IF.
+006570     READ CONTROL-TOTAL-FILE
+006580         AT END
+006590             SET CTL-TOT-EOF TO TRUE
+006600     END-READ.
+006610     CLOSE CONTROL-TOTAL-FILE.
+006620     IF CTL-TOT-EOF
+006630         DISPLAY "CONTROL TOTAL FILE IS EMPTY - SKIPPING "
+006640                 "RECONCILIATION"
+006650         GO TO 4000-EXIT
+006660     END-IF.
+006670     IF TOTAL-PAYCHECK-PROCESSED = CTL-EXPECTED-TOTAL
+006680         SET RECON-IN-BALANCE TO TRUE
+006690         DISPLAY "RECONCILIATION IN BALANCE - TOTAL "
+006700                 TOTAL-PAYCHECK-PROCESSED
+006710     ELSE
+006720         SET RECON-OUT-OF-BALANCE TO TRUE
+006730         DISPLAY "*** OUT OF BALANCE *** COMPUTED "
+006740                 TOTAL-PAYCHECK-PROCESSED " EXPECTED "
+006750                 CTL-EXPECTED-TOTAL
+006760         MOVE 16 TO RETURN-CODE
+006770     END-IF.
+006780 4000-EXIT.
+006790     EXIT.
+006800
+006810*****************************************************************
+006820*    9999-TERMINATE                                             *
+006830*****************************************************************
+006840 9999-TERMINATE.
+006850     CLOSE CUSTOMER-MASTER.
+006860     CLOSE CUSTOMER-TRANS.
+006870     CLOSE CUSTOMER-AUDIT.
+006880     DISPLAY "ADDED:    " CUST-ADD-COUNT.
+006890     DISPLAY "UPDATED:  " CUST-UPDATE-COUNT.
+006900     DISPLAY "REJECTED: " CUST-REJECT-COUNT.
+006910 9999-EXIT.
+006920     EXIT.
+006930
+006940 END PROGRAM coboltut.
