@@ -0,0 +1,180 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM-ID  :  BATCHDRV                                    *
+000400*    AUTHOR      :  FARUK TINAZ                                 *
+000500*    INSTALLATION:  TRAINING / NIGHTLY BATCH CONTROL             *
+000600*    DATE-WRITTEN:  08/08/26                                    *
+000700*    DATE-COMPILED:                                             *
+000800*                                                               *
+000900*    REMARKS     :  NIGHTLY JOB DRIVER FOR THE HELLO (PAYROLL)   *
+001000*                   AND COBOLTUT (CUSTOMER MASTER MAINTENANCE)   *
+001100*                   JOB STEPS.  EACH STEP IS RUN AS A SEPARATE   *
+001200*                   OS-LEVEL PROGRAM VIA CALL "SYSTEM", SINCE A  *
+001300*                   STOP RUN INSIDE A CALLED COBOL SUBPROGRAM    *
+001400*                   WOULD END THE WHOLE RUN UNIT RATHER THAN     *
+001500*                   JUST THAT STEP.  THE LAST STEP COMPLETED IS  *
+001600*                   CHECKPOINTED TO BATCHCKP AFTER EACH STEP     *
+001700*                   SUCCEEDS, SO A RUN THAT BLOWS UP PARTWAY     *
+001800*                   THROUGH CAN BE RESTARTED AND WILL SKIP THE   *
+001900*                   STEPS ALREADY COMPLETED INSTEAD OF           *
+002000*                   REPROCESSING THE WHOLE JOB FROM THE TOP.     *
+002100*                                                               *
+002200*                   THE STEP PROGRAMS ARE EXPECTED TO BE BUILT   *
+002300*                   AND PRESENT IN THE CURRENT DIRECTORY AS      *
+002400*                   EXECUTABLES NAMED "hello" AND "coboltut".    *
+002500*                                                               *
+002600*    MODIFICATION HISTORY                                       *
+002700*    DATE       INIT  DESCRIPTION                                *
+002800*    08/08/26   FT    ORIGINAL VERSION.                          *
+002900*****************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID. BATCHDRV.
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CHECKPOINT-FILE  ASSIGN TO "BATCHCKP"
+003600            ORGANIZATION IS LINE SEQUENTIAL
+003700            FILE STATUS IS BATCH-CKPT-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CHECKPOINT-FILE
+004200     RECORDING MODE IS F.
+004300 01  CHECKPOINT-RECORD.
+004400     02  CKPT-LAST-STEP              PIC 9(02).
+004500
+004600 WORKING-STORAGE SECTION.
+004700*    JOB STEP CONTROL.                                           *
+004800 01  BATCH-TOTAL-STEPS               PIC 9(02) VALUE 2.
+004900 01  BATCH-LAST-COMPLETED            PIC 9(02) VALUE ZERO.
+005000 01  BATCH-START-STEP                PIC 9(02).
+005100 01  BATCH-STEP-NUM                  PIC 9(02).
+005200 01  BATCH-CKPT-STATUS               PIC X(02).
+005300 01  BATCH-STEP-OK-SW                PIC X(01) VALUE "Y".
+005400     88  BATCH-STEP-OK                        VALUE "Y".
+005500     88  BATCH-STEP-FAILED                    VALUE "N".
+005600 01  BATCH-COMMAND-LINE              PIC X(80).
+005700
+005800*    STEP NAME TABLE, FOR MESSAGES ONLY.                         *
+005900 01  BATCH-STEP-NAMES.
+006000     02  FILLER PIC X(20) VALUE "PAYROLL (HELLO)".
+006100     02  FILLER PIC X(20) VALUE "CUSTOMER MAINT".
+006200 01  BATCH-STEP-NAME-TABLE REDEFINES BATCH-STEP-NAMES.
+006300     02  BATCH-STEP-NAME OCCURS 2 TIMES
+006400                         INDEXED BY BATCH-STEP-NAME-IDX
+006500                         PIC X(20).
+006600
+006700 PROCEDURE DIVISION.
+006800
+006900*****************************************************************
+007000*    0000-MAINLINE                                              *
+007100*****************************************************************
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007400     ADD 1 TO BATCH-LAST-COMPLETED GIVING BATCH-START-STEP.
+007500     PERFORM 2000-RUN-ONE-STEP THRU 2000-EXIT
+007600         VARYING BATCH-STEP-NUM FROM BATCH-START-STEP BY 1
+007700         UNTIL BATCH-STEP-NUM > BATCH-TOTAL-STEPS
+007800            OR BATCH-STEP-FAILED.
+007900     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+008000     IF BATCH-STEP-FAILED
+008100         MOVE 16 TO RETURN-CODE
+008200     END-IF.
+008300     STOP RUN.
+008400
+008500*****************************************************************
+008600*    1000-INITIALIZE                                            *
+008700*    READS THE CHECKPOINT FILE, IF ANY, TO FIND THE LAST STEP    *
+008800*    THAT COMPLETED SUCCESSFULLY ON A PRIOR RUN.  NO CHECKPOINT  *
+008900*    FILE MEANS THIS IS A FRESH RUN - START AT STEP 1.           *
+009000*****************************************************************
+009100 1000-INITIALIZE.
+009200     OPEN INPUT CHECKPOINT-FILE.
+009300     IF BATCH-CKPT-STATUS = "35"
+009400         DISPLAY "NO CHECKPOINT FOUND - STARTING FROM STEP 1"
+009500         GO TO 1000-EXIT
+009600     END-IF.
+009700     READ CHECKPOINT-FILE
+009800         AT END
+009900             MOVE ZERO TO BATCH-LAST-COMPLETED
+010000         NOT AT END
+010100             MOVE CKPT-LAST-STEP TO BATCH-LAST-COMPLETED
+010200     END-READ.
+010300     CLOSE CHECKPOINT-FILE.
+010400     IF BATCH-LAST-COMPLETED > ZERO
+010500         DISPLAY "RESTARTING AFTER STEP " BATCH-LAST-COMPLETED
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000*****************************************************************
+011100*    2000-RUN-ONE-STEP                                          *
+011200*    RUNS ONE JOB STEP AS AN OS-LEVEL COMMAND AND CHECKPOINTS    *
+011300*    IT IF IT COMPLETES CLEANLY.  A NON-ZERO RETURN CODE FROM    *
+011400*    THE STEP LEAVES THE CHECKPOINT UNTOUCHED SO A RESTART WILL  *
+011500*    RETRY THIS SAME STEP.                                      *
+011600*****************************************************************
+011700 2000-RUN-ONE-STEP.
+011800     SET BATCH-STEP-NAME-IDX TO BATCH-STEP-NUM.
+011900     DISPLAY "STARTING STEP " BATCH-STEP-NUM ": "
+012000             BATCH-STEP-NAME(BATCH-STEP-NAME-IDX).
+012100     EVALUATE BATCH-STEP-NUM
+012200         WHEN 1
+012300             MOVE "./hello" TO BATCH-COMMAND-LINE
+012400         WHEN 2
+012500             MOVE "./coboltut" TO BATCH-COMMAND-LINE
+012600     END-EVALUATE.
+012700     CALL "SYSTEM" USING BATCH-COMMAND-LINE.
+012800     IF RETURN-CODE = ZERO
+012900         SET BATCH-STEP-OK TO TRUE
+013000         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+013100         DISPLAY "STEP " BATCH-STEP-NUM " COMPLETE"
+013200     ELSE
+013300         SET BATCH-STEP-FAILED TO TRUE
+013400         DISPLAY "*** STEP " BATCH-STEP-NUM " FAILED, RETURN "
+013500                 "CODE " RETURN-CODE " - JOB WILL RESTART AT "
+013600                 "THIS STEP ***"
+013700     END-IF.
+013800 2000-EXIT.
+013900     EXIT.
+014000
+014100*****************************************************************
+014200*    2100-WRITE-CHECKPOINT                                      *
+014300*****************************************************************
+014400 2100-WRITE-CHECKPOINT.
+014500     MOVE BATCH-STEP-NUM TO CKPT-LAST-STEP.
+014600     OPEN OUTPUT CHECKPOINT-FILE.
+014700     WRITE CHECKPOINT-RECORD.
+014800     CLOSE CHECKPOINT-FILE.
+014900 2100-EXIT.
+015000     EXIT.
+015100
+015150*****************************************************************
+015160*    2200-CLEAR-CHECKPOINT                                      *
+015170*    RESETS THE CHECKPOINT TO STEP ZERO ONCE THE WHOLE JOB HAS   *
+015180*    COMPLETED SUCCESSFULLY, SO THE NEXT NIGHTLY RUN STARTS      *
+015190*    FRESH AT STEP 1 INSTEAD OF FINDING EVERY STEP ALREADY       *
+015195*    MARKED DONE AND SILENTLY DOING NOTHING.                     *
+015196*****************************************************************
+015197 2200-CLEAR-CHECKPOINT.
+015198     MOVE ZERO TO CKPT-LAST-STEP.
+015199     OPEN OUTPUT CHECKPOINT-FILE.
+015200     WRITE CHECKPOINT-RECORD.
+015210     CLOSE CHECKPOINT-FILE.
+015220 2200-EXIT.
+015230     EXIT.
+015240
+015250*****************************************************************
+015300*    9999-TERMINATE                                             *
+015400*****************************************************************
+015500 9999-TERMINATE.
+015600     IF BATCH-STEP-FAILED
+015700         DISPLAY "BATCH RUN ENDED WITH A FAILED STEP"
+015800     ELSE
+015900         PERFORM 2200-CLEAR-CHECKPOINT THRU 2200-EXIT
+015950         DISPLAY "BATCH RUN COMPLETE - ALL STEPS SUCCEEDED"
+016000     END-IF.
+016100 9999-EXIT.
+016200     EXIT.
+016300
+016400 END PROGRAM BATCHDRV.
