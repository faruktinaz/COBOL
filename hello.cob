@@ -0,0 +1,166 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    PROGRAM-ID  :  HELLO                                       *
+000400*    AUTHOR      :  FARUK TINAZ                                 *
+000500*    INSTALLATION:  TRAINING / PAYROLL                          *
+000600*    DATE-WRITTEN:  01/01/70                                    *
+000700*    DATE-COMPILED:                                             *
+000800*                                                               *
+000900*    REMARKS     :  ORIGINALLY A LANGUAGE-FEATURES DEMO.  NOW   *
+001000*                   ALSO PRODUCES A ONE-EMPLOYEE PAYROLL         *
+001100*                   REGISTER: OCCUPATION IS TREATED AS A JOB-    *
+001200*                   GRADE CODE THAT IS LOOKED UP IN THE          *
+001300*                   PAY-GRADE TABLE TO GET A DEDUCTION RATE,     *
+001400*                   WHICH IS THEN APPLIED AGAINST SALARY TO      *
+001500*                   DERIVE NET PAY.                              *
+001600*                                                               *
+001700*    MODIFICATION HISTORY                                       *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    08/08/26   FT    ADDED JOB-GRADE PAY RATE LOOKUP AND NET    *
+002000*                     PAY COMPUTATION, WRITTEN TO A PAYROLL      *
+002100*                     REGISTER REPORT IN PLACE OF THE OLD        *
+002200*                     MISLABELED "SALARY:" DISPLAY.              *
+002300*****************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. HELLO.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT PAYROLL-REGISTER  ASSIGN TO "PAYROLL"
+003000            ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PAYROLL-REGISTER
+003500     RECORDING MODE IS F.
+003600 01  PAYROLL-LINE                    PIC X(80).
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  myvar PIC X(15) VALUE "faruk tinaz".
+004000 01  Salary PIC 9(5)V9(2) VALUE 30000.23.
+004100 01  Occupation PIC 9(2) VALUE 25.
+004200 01  myvar2 PIC X(5).
+004300
+004400*    JOB-GRADE PAY RATE TABLE (OCCUPATION CODE -> RATE).
+004500     COPY PAYGRADE.
+004600
+004700*    PAYROLL CALCULATION WORK AREAS.
+004800 01  PAY-RATE-FOUND              PIC V999.
+004900 01  PAY-DEDUCTION-AMT           PIC 9(05)V99.
+005000 01  PAY-NET-PAY                 PIC 9(05)V99.
+005100 01  PAY-GRADE-FOUND-SW          PIC X(01) VALUE "N".
+005200     88  PAY-GRADE-FOUND                  VALUE "Y".
+005300     88  PAY-GRADE-NOT-FOUND              VALUE "N".
+005400 01  PAY-LINE-COUNT              PIC 9(03) VALUE ZERO.
+005500
+005600*    PAYROLL REGISTER REPORT LINES.
+005700 01  PAY-HDG-1.
+005800     02  FILLER PIC X(30) VALUE "PAYROLL REGISTER".
+005900     02  FILLER PIC X(50) VALUE SPACES.
+006000 01  PAY-HDG-2.
+006100     02  FILLER PIC X(10) VALUE "NAME".
+006200     02  FILLER PIC X(08) VALUE "GRADE".
+006300     02  FILLER PIC X(12) VALUE "SALARY".
+006400     02  FILLER PIC X(08) VALUE "RATE".
+006500     02  FILLER PIC X(14) VALUE "DEDUCTION".
+006600     02  FILLER PIC X(14) VALUE "NET PAY".
+006700 01  PAY-DETAIL-LINE.
+006800     02  PAY-DTL-NAME            PIC X(10).
+006900     02  PAY-DTL-GRADE           PIC Z9.
+007000     02  FILLER                  PIC X(06) VALUE SPACES.
+007100     02  PAY-DTL-SALARY          PIC ZZ,ZZZ.99.
+007200     02  FILLER                  PIC X(04) VALUE SPACES.
+007300     02  PAY-DTL-RATE            PIC .999.
+007400     02  FILLER                  PIC X(05) VALUE SPACES.
+007500     02  PAY-DTL-DEDUCTION       PIC ZZ,ZZZ.99.
+007600     02  FILLER                  PIC X(04) VALUE SPACES.
+007700     02  PAY-DTL-NET-PAY         PIC ZZ,ZZZ.99.
+007800
+007900 PROCEDURE DIVISION.
+008000
+008100*****************************************************************
+008200*    0000-MAINLINE                                              *
+008300*****************************************************************
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008600     PERFORM 2000-LOOKUP-PAY-RATE THRU 2000-EXIT.
+008700     PERFORM 3000-COMPUTE-NET-PAY THRU 3000-EXIT.
+008800     PERFORM 4000-WRITE-PAYROLL-REGISTER THRU 4000-EXIT.
+008900     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+009000     STOP RUN.
+009100
+009200*****************************************************************
+009300*    1000-INITIALIZE                                            *
+009400*****************************************************************
+009500 1000-INITIALIZE.
+009600     MOVE myvar(1:5) TO myvar2.
+009700     DISPLAY "MY NAME:" myvar2.
+009800     OPEN OUTPUT PAYROLL-REGISTER.
+009900     MOVE PAY-HDG-1 TO PAYROLL-LINE.
+010000     WRITE PAYROLL-LINE.
+010100     MOVE PAY-HDG-2 TO PAYROLL-LINE.
+010200     WRITE PAYROLL-LINE.
+010300 1000-EXIT.
+010400     EXIT.
+010500
+010600*****************************************************************
+010700*    2000-LOOKUP-PAY-RATE                                       *
+010800*    LOOK UP OCCUPATION (JOB-GRADE CODE) IN THE PAY-GRADE TABLE  *
+010900*    TO GET THE DEDUCTION RATE FOR THIS EMPLOYEE.                *
+011000*****************************************************************
+011100 2000-LOOKUP-PAY-RATE.
+011200     SET PAY-GRADE-NOT-FOUND TO TRUE.
+011300     SET PAY-GRADE-IDX TO 1.
+011400     SEARCH PAY-GRADE-ENTRY
+011500         AT END
+011600             MOVE PAY-GRADE-DEFAULT-RATE TO PAY-RATE-FOUND
+011700         WHEN PAY-GRADE-CODE(PAY-GRADE-IDX) = Occupation
+011800             SET PAY-GRADE-FOUND TO TRUE
+011900             MOVE PAY-GRADE-RATE(PAY-GRADE-IDX) TO PAY-RATE-FOUND
+012000     END-SEARCH.
+012100 2000-EXIT.
+012200     EXIT.
+013000
+013100*****************************************************************
+013200*    3000-COMPUTE-NET-PAY                                       *
+013300*    APPLY THE JOB-GRADE RATE AGAINST SALARY TO GET THE          *
+013400*    DEDUCTION AMOUNT, THEN NET PAY.  SIZE-ERROR PROTECTED SO    *
+013500*    AN OUT-OF-RANGE SALARY CANNOT ABEND THE JOB.                *
+013600*****************************************************************
+013700 3000-COMPUTE-NET-PAY.
+013800     COMPUTE PAY-DEDUCTION-AMT ROUNDED = Salary * PAY-RATE-FOUND
+013900         ON SIZE ERROR
+014000             MOVE ZEROS TO PAY-DEDUCTION-AMT
+014100     END-COMPUTE.
+014200     SUBTRACT PAY-DEDUCTION-AMT FROM Salary GIVING PAY-NET-PAY
+014300         ON SIZE ERROR
+014400             MOVE ZEROS TO PAY-NET-PAY
+014500     END-SUBTRACT.
+014600 3000-EXIT.
+014700     EXIT.
+014800
+014900*****************************************************************
+015000*    4000-WRITE-PAYROLL-REGISTER                                *
+015100*****************************************************************
+015200 4000-WRITE-PAYROLL-REGISTER.
+015300     MOVE myvar2 TO PAY-DTL-NAME.
+015400     MOVE Occupation TO PAY-DTL-GRADE.
+015500     MOVE Salary TO PAY-DTL-SALARY.
+015600     MOVE PAY-RATE-FOUND TO PAY-DTL-RATE.
+015700     MOVE PAY-DEDUCTION-AMT TO PAY-DTL-DEDUCTION.
+015800     MOVE PAY-NET-PAY TO PAY-DTL-NET-PAY.
+015900     MOVE PAY-DETAIL-LINE TO PAYROLL-LINE.
+016000     WRITE PAYROLL-LINE.
+016100     ADD 1 TO PAY-LINE-COUNT.
+016200 4000-EXIT.
+016300     EXIT.
+016400
+016500*****************************************************************
+016600*    9999-TERMINATE                                             *
+016700*****************************************************************
+016800 9999-TERMINATE.
+016900     CLOSE PAYROLL-REGISTER.
+017000 9999-EXIT.
+017100     EXIT.
+017200
+017300 END PROGRAM HELLO.
